@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*  MOEDAREG.CPY
+000030*
+000040*  LAYOUT DO REGISTRO DE COTACAO DE MOEDAS (ARQUIVO MOEDAS),
+000050*  COMPARTILHADO ENTRE O CONVERTER E O COTACAO-MAINT.
+000060*
+000070*  HISTORICO DE ALTERACOES
+000080*  DATA        AUTOR   DESCRICAO
+000090*  2026-08-09  RVJ     LAYOUT EXTRAIDO PARA COPYBOOK, PARA SER
+000100*                      COMPARTILHADO COM O NOVO PROGRAMA DE
+000110*                      MANUTENCAO DE COTACOES (COTACAO-MAINT).
+000120*                      INCLUIDO STATUS-MOEDA PARA PERMITIR
+000130*                      DESATIVAR UMA COTACAO SEM REMOVE-LA DO
+000140*                      ARQUIVO.
+000150*  2026-08-09  RVJ     INCLUIDA DATA-EFETIVA PARA PERMITIR MAIS
+000160*                      DE UMA COTACAO POR MOEDA, VALIDA A PARTIR
+000170*                      DE DATAS DIFERENTES.
+000180*  2026-08-09  RVJ     INCLUIDA QTD-DECIMAIS PARA QUE O CONVERTER
+000190*                      POSSA FORMATAR O RESULTADO COM O NUMERO DE
+000200*                      CASAS DECIMAIS PROPRIO DE CADA MOEDA.
+000210*****************************************************************
+000220 01  MOEDA-REG.
+000230     05  COD-MOEDA               PIC X(03).
+000240     05  INT-PARTE               PIC 9(03).
+000250     05  FRAC-PARTE              PIC 9(05).
+000260     05  DATA-EFETIVA            PIC 9(08).
+000270     05  STATUS-MOEDA            PIC X(01).
+000280         88  MOEDA-ATIVA                   VALUE "A".
+000290         88  MOEDA-INATIVA                 VALUE "I".
+000300     05  QTD-DECIMAIS            PIC 9(01).

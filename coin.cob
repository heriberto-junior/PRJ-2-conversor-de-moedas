@@ -1,101 +1,764 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONVERTER.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONVERTER.
+000030 AUTHOR. EQUIPE-TESOURARIA.
+000040 INSTALLATION. DEPARTAMENTO-DE-TECNOLOGIA.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  CONVERTER
+000090*
+000100*  CONVERTE UM VALOR DE UMA MOEDA DE ORIGEM PARA UMA MOEDA DE
+000110*  DESTINO, USANDO AS COTACOES CADASTRADAS NO ARQUIVO MOEDAS.
+000120*  PODE SER EXECUTADO PARA UMA UNICA CONVERSAO, OU EM MODO
+000130*  BATCH, LENDO UM ARQUIVO DE TRANSACOES E GRAVANDO UM ARQUIVO
+000140*  DE RESULTADOS.
+000150*
+000160*  ARGUMENTOS (ARGUMENT-VALUE):
+000170*     1 - VALOR A CONVERTER, OU A PALAVRA "BATCH"
+000180*     2 - MOEDA DE DESTINO, OU O NOME DO ARQUIVO DE TRANSACOES
+000190*         QUANDO ARG1 = "BATCH"
+000200*     3 - MOEDA DE ORIGEM (EM BRANCO ASSUME A MOEDA BASE), OU
+000210*         O NOME DO ARQUIVO DE RESULTADOS QUANDO ARG1 = "BATCH"
+000220*     4 - DATA DE REFERENCIA PARA AS COTACOES, NO FORMATO
+000230*         AAAAMMDD (EM BRANCO ASSUME A DATA CORRENTE)
+000240*
+000250*  TODA CONVERSAO EFETUADA COM SUCESSO E REGISTRADA NO ARQUIVO
+000260*  DE LOG (COTACAO.LOG), COM DATA, HORA, VALOR DE ENTRADA, MOEDAS
+000270*  DE ORIGEM/DESTINO, TAXAS UTILIZADAS E O RESULTADO, PARA QUE
+000280*  UMA CONVERSAO POSSA SER RECONCILIADA DEPOIS DO FATO.
+000290*
+000300*  HISTORICO DE ALTERACOES
+000310*  DATA        AUTOR   DESCRICAO
+000320*  2024-02-10  RVJ     VERSAO ORIGINAL: CONVERSAO SIMPLES DA
+000330*                      MOEDA BASE PARA UMA UNICA MOEDA DESTINO.
+000340*  2026-08-09  RVJ     INCLUIDA MOEDA DE ORIGEM PARA CONVERSAO
+000350*                      DIRETA ENTRE DUAS MOEDAS (TAXA CRUZADA).
+000360*  2026-08-09  RVJ     REESTRUTURADO EM PARAGRAFOS NUMERADOS E
+000370*                      INCLUIDO MODO BATCH POR ARQUIVO DE
+000380*                      TRANSACOES, REAPROVEITANDO A MESMA LOGICA
+000390*                      DE CONSULTA E CONVERSAO USADA NA EXECUCAO
+000400*                      DE UMA UNICA COTACAO.
+000410*  2026-08-09  RVJ     INCLUIDA DATA DE REFERENCIA PARA SELECIONAR
+000420*                      A COTACAO VIGENTE NA DATA INFORMADA, ENTRE
+000430*                      AS VARIAS COTACOES CADASTRADAS POR MOEDA.
+000440*  2026-08-09  RVJ     INCLUIDO REGISTRO DE LOG DE AUDITORIA PARA
+000450*                      CADA CONVERSAO EFETUADA COM SUCESSO.
+000460*  2026-08-09  RVJ     COTACAO.TXT PASSOU A SER INDEXED, CHAVEADO
+000470*                      POR COD-MOEDA + DATA-EFETIVA, PARA QUE
+000480*                      3100-LOCALIZAR-MOEDA FACA UM START/READ
+000490*                      POSICIONADO NA COTACAO VIGENTE EM VEZ DE
+000500*                      VARRER O ARQUIVO INTEIRO A CADA CONSULTA.
+000510*  2026-08-09  RVJ     PASSOU A DEVOLVER RETURN-CODE DISTINTO
+000520*                      POR TIPO DE RESULTADO, PARA QUE UM JOB
+000530*                      SCHEDULER POSSA TRATAR CADA SAIDA SEM
+000540*                      PRECISAR LER A MENSAGEM NO DISPLAY.
+000550*  2026-08-09  RVJ     3100-LOCALIZAR-MOEDA PASSOU A RECUAR PELAS
+000560*                      COTACOES ANTERIORES DA MESMA MOEDA QUANDO A
+000570*                      MAIS RECENTE NA DATA ESTIVER DESATIVADA, EM
+000580*                      VEZ DE DESISTIR DA BUSCA.
+000590*                      7000-FORMATAR-VALOR PASSOU A SUPORTAR 1, 3
+000600*                      E 4 CASAS DECIMAIS. WS-TAB-MOEDAS GANHOU
+000610*                      LIMITE EXPLICITO E 5200-PROCESSAR-TRANSACAO
+000620*                      PASSOU A ASSUMIR BRL QUANDO A MOEDA DE
+000630*                      ORIGEM VEM EM BRANCO.
+000640*  2026-08-09  RVJ     RESULT-VALOR-CONV ALARGADO PARA COMPORTAR
+000650*                      VALORES COM 3/4 CASAS DECIMAIS E AS
+000660*                      MENSAGENS DE ERRO MAIS LONGAS SEM TRUNCAR.
+000670*                      4000-CALCULAR-CONVERSAO E A COMPUTE DA
+000680*                      MOEDA BASE EM 3500-CONVERTER-TODAS GANHARAM
+000690*                      ON SIZE ERROR PARA NAO DEIXAR PASSAR UMA
+000700*                      DIVISAO POR TAXA ZERADA EM SILENCIO. O OPEN
+000710*                      COM FALLBACK DE 6000-GRAVAR-LOG SO TRATA
+000720*                      COMO "ARQUIVO NOVO" O STATUS 35, EVITANDO
+000730*                      RECRIAR O LOG NUMA FALHA TRANSITORIA DE E/S
+000740*  2026-08-09  RVJ     WS-ARG3 ALARGADO PARA X(50), IGUAL AO
+000750*                      ARQUIVO DE RESULTADOS QUE ELE PODE CARREGAR
+000760*                      EM MODO BATCH (ANTES TRUNCAVA UM NOME DE
+000770*                      ARQUIVO MAIOR QUE 10 POSICOES). TODO OPEN
+000780*                      INPUT MOEDAS PASSOU A IR POR 3050-ABRIR-
+000790*                      MOEDAS, QUE CONFERE O FILE STATUS E ENCERRA
+000800*                      O JOB SE A COTACAO NAO PUDER SER LIDA, EM
+000810*                      VEZ DE SEGUIR DIRETO PARA O START/READ COM
+000820*                      O ARQUIVO FECHADO. A COMPUTE DE
+000830*                      3520-IMPRIMIR-LINHA TAMBEM GANHOU ON SIZE
+000840*                      ERROR, IGNORANDO A LINHA EM VEZ DE GRAVAR
+000850*                      UM VALOR ESTOURADO NA TABELA DE CONVERSAO
+000860*
+000870*  RETURN-CODE DEVOLVIDO AO SISTEMA OPERACIONAL:
+000880*     0 - CONVERSAO (OU LOTE) CONCLUIDA COM SUCESSO
+000890*     1 - VALOR INFORMADO INVALIDO
+000900*     2 - VALOR FORA DA FAIXA PERMITIDA (NEGATIVO OU ESTOURO)
+000910*     3 - MOEDA DE DESTINO NAO CADASTRADA
+000920*     4 - MOEDA DE ORIGEM NAO CADASTRADA
+000930*     5 - ARQUIVO DE TRANSACOES (MODO BATCH) NAO ENCONTRADO
+000940*     6 - TAXA DE CONVERSAO INVALIDA (DIVISAO POR TAXA ZERADA)
+000950*     7 - FALHA DE E/S AO ABRIR O ARQUIVO DE LOG (COTACAO.LOG)
+000960*     8 - FALHA DE E/S AO ABRIR O ARQUIVO DE COTACOES
+000970*  EM MODO BATCH, ERROS DE LINHAS INDIVIDUAIS FICAM REGISTRADOS
+000980*  EM RESULT-STATUS, NO ARQUIVO DE RESULTADOS; O RETURN-CODE
+000990*  REFLETE SOMENTE O SUCESSO OU FALHA DO LOTE COMO UM TODO.
+001000*****************************************************************
+001010
+001020 ENVIRONMENT DIVISION.
+001030 INPUT-OUTPUT SECTION.
+001040 FILE-CONTROL.
+001050     SELECT MOEDAS ASSIGN TO "cotacao.txt"
+001060         ORGANIZATION IS INDEXED
+001070         ACCESS MODE IS DYNAMIC
+001080         RECORD KEY IS MOEDAS-CHAVE SOURCE IS COD-MOEDA
+001090                                              DATA-EFETIVA
+001100         FILE STATUS IS WS-FS-MOEDAS.
+001110
+001120     SELECT TRANSACOES ASSIGN TO WS-ARQ-TRANSACOES
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS WS-FS-TRANSACOES.
+001150
+001160     SELECT RESULTADOS ASSIGN TO WS-ARQ-RESULTADOS
+001170         ORGANIZATION IS LINE SEQUENTIAL.
+001180
+001190     SELECT LOG-COTACOES ASSIGN TO "cotacao.log"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS WS-FS-LOG.
+001220
+001230 DATA DIVISION.
+001240 FILE SECTION.
+001250 FD  MOEDAS.
+001260 COPY "moedareg.cpy".
+001270
+001280 FD  TRANSACOES.
+001290 01  TRANS-REG.
+001300     05  TRANS-VALOR             PIC X(15).
+001310     05  TRANS-ORIGEM            PIC X(03).
+001320     05  TRANS-DESTINO           PIC X(03).
+001330
+001340 FD  RESULTADOS.
+001350 01  RESULT-REG.
+001360     05  RESULT-VALOR-ORIG       PIC X(15).
+001370     05  FILLER                  PIC X(01) VALUE SPACE.
+001380     05  RESULT-ORIGEM           PIC X(03).
+001390     05  FILLER                  PIC X(01) VALUE SPACE.
+001400     05  RESULT-DESTINO          PIC X(03).
+001410     05  FILLER                  PIC X(01) VALUE SPACE.
+001420     05  RESULT-VALOR-CONV       PIC X(35).
+001430     05  FILLER                  PIC X(01) VALUE SPACE.
+001440     05  RESULT-STATUS           PIC X(05).
+001450
+001460 FD  LOG-COTACOES.
+001470 01  LOG-REG.
+001480     05  LOG-DATA                PIC 9(08).
+001490     05  FILLER                  PIC X(01) VALUE SPACE.
+001500     05  LOG-HORA                PIC 9(08).
+001510     05  FILLER                  PIC X(01) VALUE SPACE.
+001520     05  LOG-VALOR-ORIG          PIC X(15).
+001530     05  FILLER                  PIC X(01) VALUE SPACE.
+001540     05  LOG-ORIGEM              PIC X(03).
+001550     05  FILLER                  PIC X(01) VALUE SPACE.
+001560     05  LOG-DESTINO             PIC X(03).
+001570     05  FILLER                  PIC X(01) VALUE SPACE.
+001580     05  LOG-TAXA-ORIGEM         PIC 9(10)V9(10).
+001590     05  FILLER                  PIC X(01) VALUE SPACE.
+001600     05  LOG-TAXA-DESTINO        PIC 9(10)V9(10).
+001610     05  FILLER                  PIC X(01) VALUE SPACE.
+001620     05  LOG-VALOR-RESULT        PIC 9(10)V9(10).
+001630
+001640 WORKING-STORAGE SECTION.
+001650
+001660 01  WS-ARG1                 PIC X(30).
+001670 01  WS-ARG2                 PIC X(30).
+001680 01  WS-ARG3                 PIC X(50).
+001690 01  WS-ARG4                 PIC X(10).
+001700 01  WS-DATA-REF             PIC 9(08).
+001710
+001720 01  WS-MODO-BATCH           PIC X(01) VALUE "N".
+001730     88  MODO-BATCH-ATIVO             VALUE "Y".
+001740
+001750 01  WS-MODO-TODAS           PIC X(01) VALUE "N".
+001760     88  MODO-TODAS-ATIVO             VALUE "Y".
+001770
+001780 01  WS-ARQ-TRANSACOES       PIC X(50).
+001790 01  WS-ARQ-RESULTADOS       PIC X(50) VALUE "resultados.txt".
+001800
+001810 01  WS-VALOR-TXT            PIC X(30).
+001820 01  WS-VALOR-NORM           PIC X(30).
+001830 01  WS-VALOR                PIC 9(10)V9(10).
+001840 01  WS-DESTINO              PIC X(03).
+001850 01  WS-ORIGEM               PIC X(03).
+001860
+001870 01  WS-TAXA-ORIGEM          PIC 9(10)V9(10).
+001880 01  WS-TAXA-DESTINO         PIC 9(10)V9(10).
+001890 01  WS-TEMP-INT             PIC 9(10).
+001900 01  WS-TEMP-FRAC            PIC 9(10).
+001910 01  WS-TEMP-DECIMAIS        PIC 9(01).
+001920 01  WS-DECIMAIS-DESTINO     PIC 9(01).
+001930
+001940 01  WS-VALOR-BASE           PIC 9(10)V9(10).
+001950
+001960 01  WS-VALOR-0DEC           PIC 9(10).
+001970 01  WS-VALOR-1DEC           PIC 9(10)V9.
+001980 01  WS-VALOR-2DEC           PIC 9(10)V99.
+001990 01  WS-VALOR-3DEC           PIC 9(10)V999.
+002000 01  WS-VALOR-4DEC           PIC 9(10)V9999.
+002010 01  WS-VALOR-ED-0           PIC Z,ZZZ,ZZZ,ZZ9.
+002020 01  WS-VALOR-ED-1           PIC Z,ZZZ,ZZZ,ZZ9.9.
+002030 01  WS-VALOR-ED-2           PIC Z,ZZZ,ZZZ,ZZ9.99.
+002040 01  WS-VALOR-ED-3           PIC Z,ZZZ,ZZZ,ZZ9.999.
+002050 01  WS-VALOR-ED-4           PIC Z,ZZZ,ZZZ,ZZ9.9999.
+002060 01  WS-VALOR-FORMATADO      PIC X(30).
+002070
+002080 01  WS-QTD-CODIGOS          PIC 9(03) VALUE ZERO.
+002090 01  WS-TAB-MOEDAS.
+002100     05  WS-COD-TAB          PIC X(03) OCCURS 200 TIMES.
+002110 01  WS-MAX-CODIGOS          PIC 9(03) VALUE 200.
+002120 01  WS-FLAG-COD-EXISTE      PIC X(01).
+002130     88  COD-JA-LISTADO               VALUE "Y".
+002140
+002150 01  WS-COD-PROCURA          PIC X(03).
+002160 01  WS-FLAG-LOCALIZADA      PIC X(01).
+002170     88  MOEDA-LOCALIZADA             VALUE "Y".
+002180 01  WS-FLAG-CALCULO-OK      PIC X(01).
+002190     88  CALCULO-OK                   VALUE "Y".
+002200 01  WS-EOF-MOEDAS           PIC X(01).
+002210     88  FIM-MOEDAS                   VALUE "Y".
+002220 01  WS-FS-MOEDAS            PIC X(02).
+002230     88  FS-MOEDAS-OK                 VALUE "00".
+002240
+002250 01  WS-FLAG-VALOR-OK        PIC X(01) VALUE "Y".
+002260     88  VALOR-OK                     VALUE "Y".
+002270
+002280 01  WS-VALOR-ASSINADO       PIC S9(10)V9(10).
+002290 01  WS-FLAG-FAIXA-OK        PIC X(01) VALUE "Y".
+002300     88  FAIXA-OK                     VALUE "Y".
+002310
+002320 01  WS-FS-TRANSACOES        PIC X(02).
+002330     88  FS-TRANSACOES-OK             VALUE "00".
+002340 01  WS-EOF-TRANSACOES       PIC X(01) VALUE "N".
+002350     88  FIM-TRANSACOES                VALUE "Y".
+002360
+002370 01  WS-FS-LOG               PIC X(02).
+002380     88  FS-LOG-OK                    VALUE "00".
+002390     88  FS-LOG-NAO-EXISTE            VALUE "35".
+002400 01  WS-FLAG-LOG-ABERTO      PIC X(01) VALUE "N".
+002410     88  LOG-ABERTO                   VALUE "Y".
+002420
+002430 01  I                       PIC 9(03).
+002440
+002450 PROCEDURE DIVISION.
+002460
+002470*****************************************************************
+002480* 0000-MAINLINE
+002490*****************************************************************
+002500 0000-MAINLINE.
+002510     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+002520
+002530     IF MODO-BATCH-ATIVO
+002540        PERFORM 5000-PROCESSAR-BATCH THRU 5000-EXIT
+002550     ELSE
+002560        PERFORM 2000-VALIDAR-VALOR THRU 2000-EXIT
+002570        IF NOT VALOR-OK
+002580           DISPLAY "ERRO: Valor invalido. Use apenas numeros "
+002590                   "ou virgula."
+002600           MOVE 1 TO RETURN-CODE
+002610           STOP RUN
+002620        END-IF
+002630        IF NOT FAIXA-OK
+002640           DISPLAY "ERRO: valor fora da faixa"
+002650           MOVE 2 TO RETURN-CODE
+002660           STOP RUN
+002670        END-IF
+002680        IF MODO-TODAS-ATIVO
+002690           PERFORM 3500-CONVERTER-TODAS THRU 3500-EXIT
+002700        ELSE
+002710           PERFORM 3000-OBTER-TAXAS THRU 3000-EXIT
+002720           PERFORM 4000-CALCULAR-CONVERSAO THRU 4000-EXIT
+002730           IF NOT CALCULO-OK
+002740              DISPLAY "ERRO: Taxa de conversao invalida (zero)."
+002750              MOVE 6 TO RETURN-CODE
+002760              STOP RUN
+002770           END-IF
+002780           PERFORM 7000-FORMATAR-VALOR THRU 7000-EXIT
+002790           DISPLAY "RESULTADO: " WS-VALOR-FORMATADO
+002800           PERFORM 6000-GRAVAR-LOG THRU 6000-EXIT
+002810        END-IF
+002820     END-IF
+002830        MOVE 0 TO RETURN-CODE
+002840
+002850     STOP RUN.
+002860
+002870*****************************************************************
+002880* 1000-INICIALIZAR - LE OS ARGUMENTOS E DECIDE O MODO DE EXECUCAO
+002890*****************************************************************
+002900 1000-INICIALIZAR.
+002910     ACCEPT WS-ARG1 FROM ARGUMENT-VALUE.
+002920     ACCEPT WS-ARG2 FROM ARGUMENT-VALUE.
+002930     ACCEPT WS-ARG3 FROM ARGUMENT-VALUE.
+002940     ACCEPT WS-ARG4 FROM ARGUMENT-VALUE.
+002950
+002960     IF WS-ARG1 = "BATCH"
+002970        MOVE "Y"     TO WS-MODO-BATCH
+002980        MOVE WS-ARG2 TO WS-ARQ-TRANSACOES
+002990        IF WS-ARG3 NOT = SPACES AND WS-ARG3 NOT = LOW-VALUES
+003000           MOVE WS-ARG3 TO WS-ARQ-RESULTADOS
+003010        END-IF
+003020     ELSE
+003030        MOVE WS-ARG1 TO WS-VALOR-TXT
+003040        MOVE WS-ARG2 TO WS-DESTINO
+003050        MOVE WS-ARG3 TO WS-ORIGEM
+003060        IF WS-ORIGEM = SPACES OR WS-ORIGEM = LOW-VALUES
+003070           MOVE "BRL" TO WS-ORIGEM
+003080        END-IF
+003090        IF WS-DESTINO = SPACES OR WS-DESTINO = LOW-VALUES
+003100           MOVE "Y" TO WS-MODO-TODAS
+003110        END-IF
+003120     END-IF
+003130
+003140     IF WS-ARG4 = SPACES OR WS-ARG4 = LOW-VALUES
+003150        ACCEPT WS-DATA-REF FROM DATE YYYYMMDD
+003160     ELSE
+003170        MOVE WS-ARG4 TO WS-DATA-REF
+003180     END-IF.
+003190 1000-EXIT.
+003200     EXIT.
+003210
+003220*****************************************************************
+003230* 2000-VALIDAR-VALOR - ACEITA SOMENTE DIGITOS, PONTO E VIRGULA
+003240*****************************************************************
+003250 2000-VALIDAR-VALOR.
+003260     MOVE "Y" TO WS-FLAG-VALOR-OK
+003270     MOVE "Y" TO WS-FLAG-FAIXA-OK
+003280
+003290     MOVE ZERO TO I
+003300     PERFORM VARYING I FROM 1 BY 1
+003310             UNTIL I > LENGTH OF WS-VALOR-TXT
+003320        EVALUATE WS-VALOR-TXT(I:1)
+003330           WHEN "0" THRU "9"
+003340              CONTINUE
+003350           WHEN "."
+003360              CONTINUE
+003370           WHEN ","
+003380              CONTINUE
+003390           WHEN "-"
+003400              CONTINUE
+003410           WHEN SPACE
+003420              CONTINUE
+003430           WHEN OTHER
+003440              MOVE "N" TO WS-FLAG-VALOR-OK
+003450        END-EVALUATE
+003460     END-PERFORM
+003470
+003480     IF VALOR-OK
+003490        MOVE WS-VALOR-TXT TO WS-VALOR-NORM
+003500        INSPECT WS-VALOR-NORM REPLACING ALL "," BY "."
+003510        COMPUTE WS-VALOR-ASSINADO = FUNCTION NUMVAL(WS-VALOR-NORM)
+003520           ON SIZE ERROR
+003530              MOVE "N" TO WS-FLAG-FAIXA-OK
+003540        END-COMPUTE
+003550        IF FAIXA-OK
+003560           IF WS-VALOR-ASSINADO < ZERO
+003570              MOVE "N" TO WS-FLAG-FAIXA-OK
+003580           ELSE
+003590              MOVE WS-VALOR-ASSINADO TO WS-VALOR
+003600           END-IF
+003610        END-IF
+003620     END-IF.
+003630 2000-EXIT.
+003640     EXIT.
+003650
+003660*****************************************************************
+003670* 3000-OBTER-TAXAS - LOCALIZA A COTACAO DA MOEDA DE ORIGEM E DA
+003680* MOEDA DE DESTINO
+003690*****************************************************************
+003700 3000-OBTER-TAXAS.
+003710     PERFORM 3050-ABRIR-MOEDAS THRU 3050-EXIT
+003720
+003730     MOVE WS-DESTINO TO WS-COD-PROCURA
+003740     PERFORM 3100-LOCALIZAR-MOEDA THRU 3100-EXIT
+003750     IF NOT MOEDA-LOCALIZADA
+003760        CLOSE MOEDAS
+003770        DISPLAY "ERRO: Moeda de destino nao encontrada."
+003780        MOVE 3 TO RETURN-CODE
+003790        STOP RUN
+003800     END-IF
+003810     COMPUTE WS-TAXA-DESTINO =
+003820             WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
+003830     MOVE WS-TEMP-DECIMAIS TO WS-DECIMAIS-DESTINO
+003840
+003850     CLOSE MOEDAS
+003860     PERFORM 3050-ABRIR-MOEDAS THRU 3050-EXIT
+003870
+003880     MOVE WS-ORIGEM TO WS-COD-PROCURA
+003890     PERFORM 3100-LOCALIZAR-MOEDA THRU 3100-EXIT
+003900     IF NOT MOEDA-LOCALIZADA
+003910        CLOSE MOEDAS
+003920        DISPLAY "ERRO: Moeda de origem nao encontrada."
+003930        MOVE 4 TO RETURN-CODE
+003940        STOP RUN
+003950     END-IF
+003960     COMPUTE WS-TAXA-ORIGEM =
+003970             WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
+003980
+003990     CLOSE MOEDAS.
+004000 3000-EXIT.
+004010     EXIT.
+004020
+004030*****************************************************************
+004040* 3050-ABRIR-MOEDAS - ABRE O ARQUIVO DE COTACOES PARA LEITURA,
+004050* USADO POR TODOS OS PONTOS QUE PRECISAM CONSULTAR UMA COTACAO.
+004060* UMA FALHA AQUI (ARQUIVO INEXISTENTE, TRAVADO, ETC.) IMPEDE
+004070* QUALQUER CONVERSAO, POR ISSO ENCERRA O JOB EM VEZ DE TENTAR
+004080* CONTINUAR SEM A COTACAO.
+004090*****************************************************************
+004100 3050-ABRIR-MOEDAS.
+004110     OPEN INPUT MOEDAS
+004120     IF NOT FS-MOEDAS-OK
+004130        DISPLAY "ERRO: Falha ao abrir o arquivo de cotacoes "
+004140                "(status " WS-FS-MOEDAS ")."
+004150        MOVE 8 TO RETURN-CODE
+004160        STOP RUN
+004170     END-IF.
+004180 3050-EXIT.
+004190     EXIT.
+004200
+004210 3100-LOCALIZAR-MOEDA.
+004220     MOVE "N" TO WS-FLAG-LOCALIZADA
+004230     MOVE "N" TO WS-EOF-MOEDAS
+004240     MOVE WS-COD-PROCURA TO COD-MOEDA
+004250     MOVE WS-DATA-REF    TO DATA-EFETIVA
+004260     START MOEDAS KEY IS <= MOEDAS-CHAVE
+004270        INVALID KEY
+004280           MOVE "Y" TO WS-EOF-MOEDAS
+004290     END-START
+004300     IF NOT FIM-MOEDAS
+004310        READ MOEDAS NEXT RECORD
+004320           AT END
+004330              MOVE "Y" TO WS-EOF-MOEDAS
+004340        END-READ
+004350     END-IF
+004360*    A COTACAO MAIS RECENTE NA DATA PODE ESTAR DESATIVADA; NESSE
+004370*    CASO RECUA PELAS DATAS ANTERIORES DA MESMA MOEDA ATE ACHAR
+004380*    UMA COTACAO ATIVA OU ESGOTAR AS DATAS CADASTRADAS PARA ELA.
+004390     PERFORM UNTIL FIM-MOEDAS OR MOEDA-LOCALIZADA
+004400        IF COD-MOEDA NOT = WS-COD-PROCURA
+004410           MOVE "Y" TO WS-EOF-MOEDAS
+004420        ELSE
+004430           IF MOEDA-ATIVA
+004440              MOVE "Y"          TO WS-FLAG-LOCALIZADA
+004450              MOVE INT-PARTE    TO WS-TEMP-INT
+004460              MOVE FRAC-PARTE   TO WS-TEMP-FRAC
+004470              MOVE QTD-DECIMAIS TO WS-TEMP-DECIMAIS
+004480           ELSE
+004490              READ MOEDAS PREVIOUS RECORD
+004500                 AT END
+004510                    MOVE "Y" TO WS-EOF-MOEDAS
+004520              END-READ
+004530           END-IF
+004540        END-IF
+004550     END-PERFORM.
+004560 3100-EXIT.
+004570     EXIT.
+004580
+004590*****************************************************************
+004600* 4000-CALCULAR-CONVERSAO - DIVIDE PELA TAXA DE ORIGEM PARA
+004610* TRAZER O VALOR PARA A MOEDA BASE E MULTIPLICA PELA TAXA DE
+004620* DESTINO. UMA TAXA DE ORIGEM ZERADA CAUSARIA DIVISAO POR ZERO;
+004630* ON SIZE ERROR PEGA ESSE CASO EM VEZ DE DEIXAR WS-VALOR COM O
+004640* VALOR ANTERIOR (NAO CONVERTIDO) SEM AVISAR NINGUEM.
+004650*****************************************************************
+004660 4000-CALCULAR-CONVERSAO.
+004670     MOVE "Y" TO WS-FLAG-CALCULO-OK
+004680     COMPUTE WS-VALOR =
+004690             (WS-VALOR / WS-TAXA-ORIGEM) * WS-TAXA-DESTINO
+004700        ON SIZE ERROR
+004710           MOVE "N" TO WS-FLAG-CALCULO-OK
+004720     END-COMPUTE.
+004730 4000-EXIT.
+004740     EXIT.
+004750
+004760*****************************************************************
+004770* 3500-CONVERTER-TODAS - QUANDO NENHUMA MOEDA DE DESTINO E
+004780* INFORMADA, CONVERTE O VALOR CONTRA TODAS AS MOEDAS CADASTRADAS
+004790* E IMPRIME A TABELA COMPLETA
+004800*****************************************************************
+004810 3500-CONVERTER-TODAS.
+004820     PERFORM 3050-ABRIR-MOEDAS THRU 3050-EXIT
+004830     MOVE WS-ORIGEM TO WS-COD-PROCURA
+004840     PERFORM 3100-LOCALIZAR-MOEDA THRU 3100-EXIT
+004850     IF NOT MOEDA-LOCALIZADA
+004860        CLOSE MOEDAS
+004870        DISPLAY "ERRO: Moeda de origem nao encontrada."
+004880        MOVE 4 TO RETURN-CODE
+004890        STOP RUN
+004900     END-IF
+004910     COMPUTE WS-TAXA-ORIGEM =
+004920             WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
+004930     CLOSE MOEDAS
+004940     COMPUTE WS-VALOR-BASE = WS-VALOR / WS-TAXA-ORIGEM
+004950        ON SIZE ERROR
+004960           DISPLAY "ERRO: Taxa de conversao invalida (zero)."
+004970           MOVE 6 TO RETURN-CODE
+004980           STOP RUN
+004990     END-COMPUTE
+005000
+005010     MOVE ZERO TO WS-QTD-CODIGOS
+005020     PERFORM 3050-ABRIR-MOEDAS THRU 3050-EXIT
+005030     MOVE "N" TO WS-EOF-MOEDAS
+005040     PERFORM UNTIL FIM-MOEDAS
+005050        READ MOEDAS NEXT RECORD
+005060           AT END
+005070              MOVE "Y" TO WS-EOF-MOEDAS
+005080           NOT AT END
+005090              IF MOEDA-ATIVA AND DATA-EFETIVA <= WS-DATA-REF
+005100                 PERFORM 3510-REGISTRAR-CODIGO THRU 3510-EXIT
+005110              END-IF
+005120        END-READ
+005130     END-PERFORM
+005140     CLOSE MOEDAS
+005150
+005160     DISPLAY "TABELA DE CONVERSAO - ORIGEM: " WS-ORIGEM
+005170     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD-CODIGOS
+005180        PERFORM 3520-IMPRIMIR-LINHA THRU 3520-EXIT
+005190     END-PERFORM.
+005200 3500-EXIT.
+005210     EXIT.
+005220
+005230*****************************************************************
+005240* 3510-REGISTRAR-CODIGO - ACRESCENTA UM CODIGO DE MOEDA A TABELA
+005250* DE MOEDAS JA VISTAS, EVITANDO REPETIR UMA MOEDA QUE TENHA MAIS
+005260* DE UMA COTACAO CADASTRADA (DATAS DE VIGENCIA DIFERENTES)
+005270*****************************************************************
+005280 3510-REGISTRAR-CODIGO.
+005290     MOVE "N" TO WS-FLAG-COD-EXISTE
+005300     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-QTD-CODIGOS
+005310        IF WS-COD-TAB(I) = COD-MOEDA
+005320           MOVE "Y" TO WS-FLAG-COD-EXISTE
+005330        END-IF
+005340     END-PERFORM
+005350     IF NOT COD-JA-LISTADO
+005360        IF WS-QTD-CODIGOS < WS-MAX-CODIGOS
+005370           ADD 1 TO WS-QTD-CODIGOS
+005380           MOVE COD-MOEDA TO WS-COD-TAB(WS-QTD-CODIGOS)
+005390        ELSE
+005400           DISPLAY "ERRO: Limite de " WS-MAX-CODIGOS
+005410                   " moedas no relatorio excedido; "
+005420                   "moeda ignorada: " COD-MOEDA
+005430        END-IF
+005440     END-IF.
+005450 3510-EXIT.
+005460     EXIT.
+005470
+005480*****************************************************************
+005490* 3520-IMPRIMIR-LINHA - CALCULA E EXIBE A CONVERSAO PARA UMA
+005500* MOEDA DA TABELA, REGISTRANDO-A NO LOG DE AUDITORIA
+005510*****************************************************************
+005520 3520-IMPRIMIR-LINHA.
+005530     MOVE WS-COD-TAB(I) TO WS-COD-PROCURA
+005540     PERFORM 3050-ABRIR-MOEDAS THRU 3050-EXIT
+005550     PERFORM 3100-LOCALIZAR-MOEDA THRU 3100-EXIT
+005560     CLOSE MOEDAS
+005570     IF MOEDA-LOCALIZADA
+005580        COMPUTE WS-TAXA-DESTINO =
+005590                WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
+005600        MOVE WS-TEMP-DECIMAIS TO WS-DECIMAIS-DESTINO
+005610        MOVE "Y" TO WS-FLAG-CALCULO-OK
+005620        COMPUTE WS-VALOR = WS-VALOR-BASE * WS-TAXA-DESTINO
+005630           ON SIZE ERROR
+005640              MOVE "N" TO WS-FLAG-CALCULO-OK
+005650        END-COMPUTE
+005660        MOVE WS-COD-TAB(I) TO WS-DESTINO
+005670        IF CALCULO-OK
+005680           PERFORM 7000-FORMATAR-VALOR THRU 7000-EXIT
+005690           DISPLAY WS-VALOR-FORMATADO
+005700           PERFORM 6000-GRAVAR-LOG THRU 6000-EXIT
+005710        ELSE
+005720           DISPLAY "ERRO: Estouro na conversao para " WS-DESTINO
+005730                   "; linha ignorada."
+005740        END-IF
+005750     END-IF.
+005760 3520-EXIT.
+005770     EXIT.
+005780
+005790*****************************************************************
+005800* 5000-PROCESSAR-BATCH - LE O ARQUIVO DE TRANSACOES E GRAVA UM
+005810* REGISTRO DE RESULTADO POR LINHA DE ENTRADA
+005820*****************************************************************
+005830 5000-PROCESSAR-BATCH.
+005840     OPEN INPUT TRANSACOES
+005850     IF NOT FS-TRANSACOES-OK
+005860        DISPLAY "ERRO: Arquivo de transacoes nao encontrado."
+005870        MOVE 5 TO RETURN-CODE
+005880        STOP RUN
+005890     END-IF
+005900
+005910     OPEN OUTPUT RESULTADOS
+005920
+005930     MOVE "N" TO WS-EOF-TRANSACOES
+005940     PERFORM 5100-LER-TRANSACAO THRU 5100-EXIT
+005950     PERFORM UNTIL FIM-TRANSACOES
+005960        PERFORM 5200-PROCESSAR-TRANSACAO THRU 5200-EXIT
+005970        PERFORM 5100-LER-TRANSACAO THRU 5100-EXIT
+005980     END-PERFORM
+005990
+006000     CLOSE TRANSACOES
+006010     CLOSE RESULTADOS.
+006020 5000-EXIT.
+006030     EXIT.
+006040
+006050 5100-LER-TRANSACAO.
+006060     READ TRANSACOES
+006070        AT END MOVE "Y" TO WS-EOF-TRANSACOES
+006080     END-READ.
+006090 5100-EXIT.
+006100     EXIT.
+006110
+006120*****************************************************************
+006130* 5200-PROCESSAR-TRANSACAO - APLICA A MESMA VALIDACAO E LOGICA
+006140* DE CONVERSAO DE UMA UNICA COTACAO, LINHA A LINHA, SEM ENCERRAR
+006150* O JOB QUANDO UMA LINHA FALHA
+006160*****************************************************************
+006170 5200-PROCESSAR-TRANSACAO.
+006180     MOVE SPACES         TO RESULT-REG
+006190     MOVE TRANS-VALOR    TO RESULT-VALOR-ORIG
+006200     MOVE TRANS-VALOR    TO WS-VALOR-TXT
+006210     MOVE TRANS-ORIGEM   TO WS-ORIGEM
+006220     IF WS-ORIGEM = SPACES OR WS-ORIGEM = LOW-VALUES
+006230        MOVE "BRL" TO WS-ORIGEM
+006240     END-IF
+006250     MOVE WS-ORIGEM      TO RESULT-ORIGEM
+006260     MOVE TRANS-DESTINO  TO WS-DESTINO
+006270     MOVE TRANS-DESTINO  TO RESULT-DESTINO
+006280
+006290     PERFORM 2000-VALIDAR-VALOR THRU 2000-EXIT
+006300     IF NOT VALOR-OK
+006310        MOVE "ERRO"          TO RESULT-STATUS
+006320        MOVE "VALOR INVALIDO" TO RESULT-VALOR-CONV
+006330     ELSE
+006340        IF NOT FAIXA-OK
+006350           MOVE "ERRO"              TO RESULT-STATUS
+006360           MOVE "VALOR FORA DA FAIXA" TO RESULT-VALOR-CONV
+006370        ELSE
+006380           PERFORM 3050-ABRIR-MOEDAS THRU 3050-EXIT
+006390           MOVE WS-DESTINO TO WS-COD-PROCURA
+006400           PERFORM 3100-LOCALIZAR-MOEDA THRU 3100-EXIT
+006410           IF NOT MOEDA-LOCALIZADA
+006420              CLOSE MOEDAS
+006430              MOVE "ERRO" TO RESULT-STATUS
+006440              MOVE "MOEDA DE DESTINO NAO ENCONTRADA"
+006450                   TO RESULT-VALOR-CONV
+006460           ELSE
+006470              COMPUTE WS-TAXA-DESTINO =
+006480                      WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
+006490              MOVE WS-TEMP-DECIMAIS TO WS-DECIMAIS-DESTINO
+006500              CLOSE MOEDAS
+006510              PERFORM 3050-ABRIR-MOEDAS THRU 3050-EXIT
+006520              MOVE WS-ORIGEM TO WS-COD-PROCURA
+006530              PERFORM 3100-LOCALIZAR-MOEDA THRU 3100-EXIT
+006540              CLOSE MOEDAS
+006550              IF NOT MOEDA-LOCALIZADA
+006560                 MOVE "ERRO" TO RESULT-STATUS
+006570                 MOVE "MOEDA DE ORIGEM NAO ENCONTRADA"
+006580                      TO RESULT-VALOR-CONV
+006590              ELSE
+006600                 COMPUTE WS-TAXA-ORIGEM =
+006610                         WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
+006620                 PERFORM 4000-CALCULAR-CONVERSAO THRU 4000-EXIT
+006630                 IF NOT CALCULO-OK
+006640                    MOVE "ERRO" TO RESULT-STATUS
+006650                    MOVE "TAXA DE CONVERSAO INVALIDA"
+006660                         TO RESULT-VALOR-CONV
+006670                 ELSE
+006680                    MOVE "OK"       TO RESULT-STATUS
+006690                    PERFORM 7000-FORMATAR-VALOR THRU 7000-EXIT
+006700                    MOVE WS-VALOR-FORMATADO TO RESULT-VALOR-CONV
+006710                    PERFORM 6000-GRAVAR-LOG THRU 6000-EXIT
+006720                 END-IF
+006730              END-IF
+006740           END-IF
+006750        END-IF
+006760     END-IF
+006770
+006780     WRITE RESULT-REG.
+006790 5200-EXIT.
+006800     EXIT.
+006810
+006820*****************************************************************
+006830* 6000-GRAVAR-LOG - REGISTRA UMA CONVERSAO EFETUADA COM SUCESSO
+006840* NO ARQUIVO DE LOG DE AUDITORIA (COTACAO.LOG), PARA PERMITIR
+006850* RECONCILIAR DEPOIS QUAL TAXA FOI USADA EM CADA CONVERSAO
+006860*****************************************************************
+006870 6000-GRAVAR-LOG.
+006880     OPEN EXTEND LOG-COTACOES
+006890     IF NOT FS-LOG-OK
+006900        IF FS-LOG-NAO-EXISTE
+006910           OPEN OUTPUT LOG-COTACOES
+006920        ELSE
+006930           DISPLAY "ERRO: Falha ao abrir o arquivo de log "
+006940                   "(status " WS-FS-LOG ")."
+006950           MOVE 7 TO RETURN-CODE
+006960           STOP RUN
+006970        END-IF
+006980     END-IF
+006990     MOVE "Y" TO WS-FLAG-LOG-ABERTO
+007000
+007010     MOVE SPACES TO LOG-REG
+007020     ACCEPT LOG-DATA FROM DATE YYYYMMDD
+007030     ACCEPT LOG-HORA FROM TIME
+007040     MOVE WS-VALOR-TXT    TO LOG-VALOR-ORIG
+007050     MOVE WS-ORIGEM       TO LOG-ORIGEM
+007060     MOVE WS-DESTINO      TO LOG-DESTINO
+007070     MOVE WS-TAXA-ORIGEM  TO LOG-TAXA-ORIGEM
+007080     MOVE WS-TAXA-DESTINO TO LOG-TAXA-DESTINO
+007090     MOVE WS-VALOR        TO LOG-VALOR-RESULT
+007100     WRITE LOG-REG
+007110
+007120     IF LOG-ABERTO
+007130        CLOSE LOG-COTACOES
+007140     END-IF.
+007150 6000-EXIT.
+007160     EXIT.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT MOEDAS ASSIGN TO "cotacao.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD MOEDAS.
-       01 MOEDA-REG.
-          05 COD-MOEDA    PIC X(3).
-          05 INT-PARTE    PIC 9(3).
-          05 FRAC-PARTE   PIC 9(5).
-
-       WORKING-STORAGE SECTION.
-       01 WS-ARG1         PIC X(30).
-       01 WS-ARG2         PIC X(10).
-
-       01 WS-VALOR-TXT    PIC X(30).
-       01 WS-VALOR-NORM   PIC X(30).
-       01 WS-VALOR        PIC 9(10)V9(10).
-       01 WS-DESTINO      PIC X(3).
-
-       01 WS-TAXA-ENCONTRADA   PIC 9(10)V9(10).
-       01 WS-TEMP-INT          PIC 9(10).
-       01 WS-TEMP-FRAC         PIC 9(10).
-
-       01 FLAG-FOUND      PIC X VALUE "N".
-
-       01 I               PIC 9(3).
-
-       PROCEDURE DIVISION.
-
-       MAIN-START.
-           ACCEPT WS-VALOR-TXT FROM ARGUMENT-VALUE.
-           ACCEPT WS-DESTINO   FROM ARGUMENT-VALUE.
-
-      *---------------------------------------------------------
-      * VALIDAR INPUT – PERMITIR SOMENTE: 0–9 . ,
-      *---------------------------------------------------------
-           MOVE ZERO TO I.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF WS-VALOR-TXT
-              EVALUATE WS-VALOR-TXT(I:1)
-                 WHEN "0" THRU "9"
-                    CONTINUE
-                 WHEN "."
-                    CONTINUE
-                 WHEN ","
-                    CONTINUE
-                 WHEN SPACE
-                    CONTINUE
-                 WHEN OTHER
-                    DISPLAY "ERRO: Valor invalido. Use apenas numeros, ponto ou virgula."
-                    STOP RUN
-              END-EVALUATE
-           END-PERFORM.
-
-      * Trocar vírgula por ponto
-           MOVE WS-VALOR-TXT TO WS-VALOR-NORM.
-           INSPECT WS-VALOR-NORM REPLACING ALL "," BY ".".
-
-      * Converter para número
-           COMPUTE WS-VALOR = FUNCTION NUMVAL(WS-VALOR-NORM).
-
-      *---------------------------------------------------------
-      * Ler arquivo de moedas
-      *---------------------------------------------------------
-           OPEN INPUT MOEDAS.
-
-           PERFORM UNTIL FLAG-FOUND = "Y" OR EOF
-              READ MOEDAS
-                 AT END MOVE "Y" TO EOF
-              END-READ
-
-              IF COD-MOEDA = WS-DESTINO
-                 MOVE INT-PARTE  TO WS-TEMP-INT
-                 MOVE FRAC-PARTE TO WS-TEMP-FRAC
-                 COMPUTE WS-TAXA-ENCONTRADA =
-                     WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
-                 MOVE "Y" TO FLAG-FOUND
-              END-IF
-           END-PERFORM.
-
-           CLOSE MOEDAS.
-
-           IF FLAG-FOUND NOT = "Y"
-              DISPLAY "ERRO: Moeda nao encontrada."
-              STOP RUN
-           END-IF.
-
-      *---------------------------------------------------------
-      * Calcular conversão
-      *---------------------------------------------------------
-           COMPUTE WS-VALOR = WS-VALOR * WS-TAXA-ENCONTRADA.
-
-           DISPLAY "RESULTADO: " WS-VALOR.
-
-           STOP RUN.
+007170*****************************************************************
+007180* 7000-FORMATAR-VALOR - MONTA WS-VALOR-FORMATADO A PARTIR DE
+007190* WS-VALOR, ARREDONDANDO PARA O NUMERO DE CASAS DECIMAIS PROPRIO
+007200* DA MOEDA DE DESTINO (WS-DECIMAIS-DESTINO) E PREFIXANDO O
+007210* RESULTADO COM O CODIGO DA MOEDA
+007220*****************************************************************
+007230 7000-FORMATAR-VALOR.
+007240     MOVE SPACES TO WS-VALOR-FORMATADO
+007250     EVALUATE WS-DECIMAIS-DESTINO
+007260        WHEN 0
+007270           COMPUTE WS-VALOR-0DEC ROUNDED = WS-VALOR
+007280           MOVE WS-VALOR-0DEC TO WS-VALOR-ED-0
+007290           STRING WS-DESTINO     DELIMITED BY SIZE
+007300                  " "            DELIMITED BY SIZE
+007310                  WS-VALOR-ED-0  DELIMITED BY SIZE
+007320                  INTO WS-VALOR-FORMATADO
+007330        WHEN 1
+007340           COMPUTE WS-VALOR-1DEC ROUNDED = WS-VALOR
+007350           MOVE WS-VALOR-1DEC TO WS-VALOR-ED-1
+007360           STRING WS-DESTINO     DELIMITED BY SIZE
+007370                  " "            DELIMITED BY SIZE
+007380                  WS-VALOR-ED-1  DELIMITED BY SIZE
+007390                  INTO WS-VALOR-FORMATADO
+007400        WHEN 3
+007410           COMPUTE WS-VALOR-3DEC ROUNDED = WS-VALOR
+007420           MOVE WS-VALOR-3DEC TO WS-VALOR-ED-3
+007430           STRING WS-DESTINO     DELIMITED BY SIZE
+007440                  " "            DELIMITED BY SIZE
+007450                  WS-VALOR-ED-3  DELIMITED BY SIZE
+007460                  INTO WS-VALOR-FORMATADO
+007470        WHEN 4
+007480           COMPUTE WS-VALOR-4DEC ROUNDED = WS-VALOR
+007490           MOVE WS-VALOR-4DEC TO WS-VALOR-ED-4
+007500           STRING WS-DESTINO     DELIMITED BY SIZE
+007510                  " "            DELIMITED BY SIZE
+007520                  WS-VALOR-ED-4  DELIMITED BY SIZE
+007530                  INTO WS-VALOR-FORMATADO
+007540        WHEN OTHER
+007550           COMPUTE WS-VALOR-2DEC ROUNDED = WS-VALOR
+007560           MOVE WS-VALOR-2DEC TO WS-VALOR-ED-2
+007570           STRING WS-DESTINO     DELIMITED BY SIZE
+007580                  " "            DELIMITED BY SIZE
+007590                  WS-VALOR-ED-2  DELIMITED BY SIZE
+007600                  INTO WS-VALOR-FORMATADO
+007610     END-EVALUATE.
+007620 7000-EXIT.
+007630     EXIT.

@@ -0,0 +1,440 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. COTACAO-MAINT.
+000030 AUTHOR. EQUIPE-TESOURARIA.
+000040 INSTALLATION. DEPARTAMENTO-DE-TECNOLOGIA.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  COTACAO-MAINT
+000090*
+000100*  MANUTENCAO DO ARQUIVO DE COTACOES (MOEDAS) USADO PELO
+000110*  PROGRAMA CONVERTER. SUBSTITUI A EDICAO MANUAL DO ARQUIVO, QUE
+000120*  COSTUMAVA DESALINHAR AS COLUNAS DE COD-MOEDA, INT-PARTE E
+000130*  FRAC-PARTE, POR TRES OPERACOES CONTROLADAS:
+000140*
+000150*     ADD        - INCLUI UMA NOVA COTACAO
+000160*     UPDATE     - ALTERA OS VALORES DE UMA COTACAO EXISTENTE
+000170*     DEACTIVATE - DESATIVA UMA COTACAO SEM REMOVE-LA DO ARQUIVO
+000180*
+000190*  O ARQUIVO DE COTACOES E INDEXED, CHAVEADO POR COD-MOEDA E
+000200*  DATA-EFETIVA. ADD GRAVA DIRETO NO ARQUIVO (O PROPRIO WRITE
+000210*  ACUSA CHAVE DUPLICADA); UPDATE LE E REGRAVA O REGISTRO PELA
+000220*  CHAVE; DEACTIVATE POSICIONA NA PRIMEIRA DATA DE VIGENCIA DA
+000230*  MOEDA E REGRAVA EM SEQUENCIA TODAS AS DATAS CADASTRADAS.
+000240*
+000250*  ARGUMENTOS (ARGUMENT-VALUE):
+000260*     1 - OPERACAO: ADD, UPDATE OU DEACTIVATE
+000270*     2 - CODIGO DA MOEDA (3 POSICOES)
+000280*     3 - PARTE INTEIRA DA COTACAO (NAO USADO EM DEACTIVATE)
+000290*     4 - PARTE FRACIONARIA DA COTACAO (NAO USADO EM DEACTIVATE)
+000300*     5 - DATA DE VIGENCIA DA COTACAO, NO FORMATO AAAAMMDD (EM
+000310*         BRANCO ASSUME A DATA CORRENTE; NAO USADO EM DEACTIVATE)
+000320*     6 - QUANTIDADE DE CASAS DECIMAIS DA MOEDA, USADA PELO
+000330*         CONVERTER PARA FORMATAR O RESULTADO (EM BRANCO ASSUME
+000340*         2; NAO USADO EM DEACTIVATE)
+000350*
+000360*  HISTORICO DE ALTERACOES
+000370*  DATA        AUTOR   DESCRICAO
+000380*  2026-08-09  RVJ     PROGRAMA CRIADO PARA SUBSTITUIR A EDICAO
+000390*                      MANUAL DE COTACAO.TXT.
+000400*  2026-08-09  RVJ     INCLUIDA DATA DE VIGENCIA, PERMITINDO MAIS
+000410*                      DE UMA COTACAO POR MOEDA. ADD E UPDATE
+000420*                      PASSAM A OPERAR SOBRE O PAR MOEDA/DATA;
+000430*                      DEACTIVATE CONTINUA DESATIVANDO TODAS AS
+000440*                      COTACOES CADASTRADAS PARA A MOEDA.
+000450*  2026-08-09  RVJ     INCLUIDA QUANTIDADE DE CASAS DECIMAIS POR
+000460*                      MOEDA, PARA O CONVERTER FORMATAR O
+000470*                      RESULTADO CORRETAMENTE.
+000480*  2026-08-09  RVJ     ARQUIVO DE COTACOES PASSOU A SER INDEXED.
+000490*                      ADD, UPDATE E DEACTIVATE FORAM REESCRITOS
+000500*                      PARA USAR WRITE/READ/REWRITE PELA CHAVE EM
+000510*                      VEZ DA TECNICA DE ARQUIVO MESTRE/TRANSACAO
+000520*                      USADA ENQUANTO O ARQUIVO ERA SEQUENCIAL.
+000530*  2026-08-09  RVJ     PASSOU A DEVOLVER RETURN-CODE DISTINTO
+000540*                      POR TIPO DE RESULTADO, PARA QUE UM JOB
+000550*                      SCHEDULER POSSA TRATAR CADA SAIDA SEM
+000560*                      PRECISAR LER A MENSAGEM NO DISPLAY.
+000570*  2026-08-09  RVJ     2000-VALIDAR-ARGUMENTOS PASSOU A CONFERIR
+000580*                      SE A QUANTIDADE DE CASAS DECIMAIS INFORMADA
+000590*                      E NUMERICA, DA MESMA FORMA JA FEITA PARA A
+000600*                      PARTE INTEIRA/FRACIONARIA DA COTACAO.
+000610*  2026-08-09  RVJ     2000-VALIDAR-ARGUMENTOS PASSOU A REJEITAR
+000620*                      COTACAO COM PARTE INTEIRA E FRACIONARIA
+000630*                      ZERADAS, PARA QUE O CONVERTER NAO POSSA
+000640*                      DIVIDIR POR UMA TAXA ZERO. 3000-INCLUIR SO
+000650*                      TRATA O ARQUIVO COMO INEXISTENTE QUANDO O
+000660*                      STATUS DO OPEN FOR ESPECIFICAMENTE 35; UMA
+000670*                      FALHA DE E/S TRANSITORIA AGORA ENCERRA O
+000680*                      PROGRAMA EM VEZ DE RECRIAR O ARQUIVO.
+000690*  2026-08-09  RVJ     4200-ALTERAR-UPDATE E 4300-ALTERAR-
+000700*                      DEACTIVATE PASSARAM A CONFERIR O FILE
+000710*                      STATUS DO OPEN I-O, MESMA LOGICA JA USADA
+000720*                      EM 3000-INCLUIR (STATUS 35 = COTACAO NAO
+000730*                      ENCONTRADA; QUALQUER OUTRO STATUS ENCERRA O
+000740*                      JOB). 2000-VALIDAR-ARGUMENTOS PASSOU A
+000750*                      CONFERIR SE A PARTE INTEIRA, A FRACIONARIA
+000760*                      E A QUANTIDADE DE CASAS DECIMAIS CABEM NO
+000770*                      TAMANHO DO CAMPO DE DESTINO ANTES DO MOVE,
+000780*                      PARA NAO CADASTRAR UMA COTACAO TRUNCADA.
+000790*
+000800*  RETURN-CODE DEVOLVIDO AO SISTEMA OPERACIONAL:
+000810*     0 - OPERACAO CONCLUIDA COM SUCESSO
+000820*     1 - ARGUMENTOS INVALIDOS (VIDE MENSAGEM NO DISPLAY)
+000830*     2 - OPERACAO INFORMADA NAO E ADD, UPDATE NEM DEACTIVATE
+000840*     3 - MOEDA JA CADASTRADA NESTA DATA (ADD)
+000850*     4 - COTACAO NAO ENCONTRADA (UPDATE OU DEACTIVATE)
+000860*     5 - FALHA DE E/S AO ABRIR O ARQUIVO DE COTACOES
+000870*****************************************************************
+000880
+000890 ENVIRONMENT DIVISION.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT MOEDAS ASSIGN TO "cotacao.txt"
+000930         ORGANIZATION IS INDEXED
+000940         ACCESS MODE IS DYNAMIC
+000950         RECORD KEY IS MOEDAS-CHAVE SOURCE IS COD-MOEDA
+000960                                             DATA-EFETIVA
+000970         FILE STATUS IS WS-FS-MOEDAS.
+000980
+000990 DATA DIVISION.
+001000 FILE SECTION.
+001010 FD  MOEDAS.
+001020 COPY "moedareg.cpy".
+001030
+001040 WORKING-STORAGE SECTION.
+001050
+001060 01  WS-ARG-OPERACAO         PIC X(10).
+001070 01  WS-ARG-COD              PIC X(10).
+001080 01  WS-ARG-INT              PIC X(10).
+001090 01  WS-ARG-FRAC             PIC X(10).
+001100 01  WS-ARG-DATA             PIC X(10).
+001110 01  WS-DATA-VIGENCIA        PIC 9(08).
+001120 01  WS-ARG-DECIMAIS         PIC X(10).
+001130 01  WS-QTD-DECIMAIS         PIC 9(01).
+001140
+001150 01  WS-FS-MOEDAS            PIC X(02).
+001160     88  FS-MOEDAS-OK                 VALUE "00".
+001170     88  FS-MOEDAS-NAO-EXISTE         VALUE "35".
+001180
+001190 01  WS-FLAG-ARGS-OK         PIC X(01) VALUE "Y".
+001200     88  ARGS-OK                      VALUE "Y".
+001210 01  WS-MSG-ERRO             PIC X(50) VALUE SPACES.
+001220
+001230 01  WS-CAMPO-NUM            PIC X(10).
+001240 01  WS-FLAG-CAMPO-OK        PIC X(01).
+001250     88  CAMPO-OK                     VALUE "Y".
+001260 01  WS-INT-CHECK            PIC 9(03).
+001270 01  WS-FRAC-CHECK           PIC 9(05).
+001280 01  WS-MAGNITUDE-CHECK      PIC 9(10).
+001290 01  J                       PIC 9(03) COMP.
+001300
+001310 01  WS-EOF-MOEDAS           PIC X(01) VALUE "N".
+001320     88  FIM-MOEDAS                   VALUE "Y".
+001330 01  WS-FLAG-ENCONTRADA      PIC X(01) VALUE "N".
+001340     88  MOEDA-ENCONTRADA             VALUE "Y".
+001350 01  WS-FLAG-DUPLICADA       PIC X(01) VALUE "N".
+001360     88  MOEDA-DUPLICADA              VALUE "Y".
+001370
+001380 PROCEDURE DIVISION.
+001390
+001400*****************************************************************
+001410* 0000-MAINLINE
+001420*****************************************************************
+001430 0000-MAINLINE.
+001440     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001450     PERFORM 2000-VALIDAR-ARGUMENTOS THRU 2000-EXIT
+001460
+001470     IF NOT ARGS-OK
+001480        DISPLAY "ERRO: " WS-MSG-ERRO
+001490        MOVE 1 TO RETURN-CODE
+001500        STOP RUN
+001510     END-IF
+001520
+001530     EVALUATE WS-ARG-OPERACAO
+001540        WHEN "ADD"
+001550           PERFORM 3000-INCLUIR THRU 3000-EXIT
+001560        WHEN "UPDATE"
+001570           PERFORM 4000-ALTERAR THRU 4000-EXIT
+001580        WHEN "DEACTIVATE"
+001590           PERFORM 4000-ALTERAR THRU 4000-EXIT
+001600        WHEN OTHER
+001610           DISPLAY "ERRO: Operacao invalida. Use ADD, UPDATE "
+001620                   "OU DEACTIVATE."
+001630           MOVE 2 TO RETURN-CODE
+001640     END-EVALUATE
+001650
+001660     STOP RUN.
+001670
+001680*****************************************************************
+001690* 1000-INICIALIZAR - LE OS ARGUMENTOS INFORMADOS NA CHAMADA
+001700*****************************************************************
+001710 1000-INICIALIZAR.
+001720     ACCEPT WS-ARG-OPERACAO FROM ARGUMENT-VALUE.
+001730     ACCEPT WS-ARG-COD      FROM ARGUMENT-VALUE.
+001740     ACCEPT WS-ARG-INT      FROM ARGUMENT-VALUE.
+001750     ACCEPT WS-ARG-FRAC     FROM ARGUMENT-VALUE.
+001760     ACCEPT WS-ARG-DATA     FROM ARGUMENT-VALUE.
+001770     ACCEPT WS-ARG-DECIMAIS FROM ARGUMENT-VALUE.
+001780     INSPECT WS-ARG-OPERACAO CONVERTING
+001790        "abcdefghijklmnopqrstuvwxyz" TO
+001800        "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+001810
+001820     IF WS-ARG-DATA = SPACES OR WS-ARG-DATA = LOW-VALUES
+001830        ACCEPT WS-DATA-VIGENCIA FROM DATE YYYYMMDD
+001840     ELSE
+001850        MOVE WS-ARG-DATA TO WS-DATA-VIGENCIA
+001860     END-IF
+001870
+001880     IF WS-ARG-DECIMAIS = SPACES OR WS-ARG-DECIMAIS = LOW-VALUES
+001890        MOVE 2 TO WS-QTD-DECIMAIS
+001900     ELSE
+001910        MOVE WS-ARG-DECIMAIS TO WS-QTD-DECIMAIS
+001920     END-IF.
+001930 1000-EXIT.
+001940     EXIT.
+001950
+001960*****************************************************************
+001970* 2000-VALIDAR-ARGUMENTOS - CONFERE O CODIGO DA MOEDA E, QUANDO
+001980* A OPERACAO EXIGIR, SE INT-PARTE/FRAC-PARTE SAO NUMERICOS
+001990*****************************************************************
+002000 2000-VALIDAR-ARGUMENTOS.
+002010     MOVE "Y"    TO WS-FLAG-ARGS-OK
+002020     MOVE SPACES TO WS-MSG-ERRO
+002030
+002040     IF WS-ARG-COD = SPACES
+002050        MOVE "N" TO WS-FLAG-ARGS-OK
+002060        MOVE "Codigo da moeda nao informado" TO WS-MSG-ERRO
+002070     END-IF
+002080
+002090     IF ARGS-OK AND
+002100           (WS-ARG-OPERACAO = "ADD" OR WS-ARG-OPERACAO = "UPDATE")
+002110        MOVE WS-ARG-INT TO WS-CAMPO-NUM
+002120        PERFORM 2100-CONFERIR-NUMERICO THRU 2100-EXIT
+002130        IF CAMPO-OK
+002140           MOVE WS-ARG-FRAC TO WS-CAMPO-NUM
+002150           PERFORM 2100-CONFERIR-NUMERICO THRU 2100-EXIT
+002160        END-IF
+002170        IF NOT CAMPO-OK
+002180           MOVE "N" TO WS-FLAG-ARGS-OK
+002190           MOVE "Parte inteira/fracionaria da cotacao invalida"
+002200                TO WS-MSG-ERRO
+002210        END-IF
+002220        IF ARGS-OK
+002230           MOVE WS-ARG-INT TO WS-MAGNITUDE-CHECK
+002240           IF WS-MAGNITUDE-CHECK > 999
+002250              MOVE "N" TO WS-FLAG-ARGS-OK
+002260              MOVE "Parte inteira da cotacao excede o limite"
+002270                   TO WS-MSG-ERRO
+002280           END-IF
+002290        END-IF
+002300        IF ARGS-OK
+002310           MOVE WS-ARG-FRAC TO WS-MAGNITUDE-CHECK
+002320           IF WS-MAGNITUDE-CHECK > 99999
+002330              MOVE "N" TO WS-FLAG-ARGS-OK
+002340              MOVE "Parte fracionaria da cotacao excede o limite"
+002350                   TO WS-MSG-ERRO
+002360           END-IF
+002370        END-IF
+002380        IF ARGS-OK
+002390           MOVE WS-ARG-INT  TO WS-INT-CHECK
+002400           MOVE WS-ARG-FRAC TO WS-FRAC-CHECK
+002410           IF WS-INT-CHECK = ZERO AND WS-FRAC-CHECK = ZERO
+002420              MOVE "N" TO WS-FLAG-ARGS-OK
+002430              MOVE "Cotacao nao pode ser zero" TO WS-MSG-ERRO
+002440           END-IF
+002450        END-IF
+002460     END-IF
+
+002470     IF ARGS-OK AND
+002480           (WS-ARG-OPERACAO = "ADD" OR WS-ARG-OPERACAO = "UPDATE")
+002490           AND WS-ARG-DECIMAIS NOT = SPACES
+002500           AND WS-ARG-DECIMAIS NOT = LOW-VALUES
+002510        MOVE WS-ARG-DECIMAIS TO WS-CAMPO-NUM
+002520        PERFORM 2100-CONFERIR-NUMERICO THRU 2100-EXIT
+002530        IF NOT CAMPO-OK
+002540           MOVE "N" TO WS-FLAG-ARGS-OK
+002550           MOVE "Quantidade de casas decimais invalida"
+002560                TO WS-MSG-ERRO
+002570        END-IF
+002580        IF ARGS-OK
+002590           MOVE WS-ARG-DECIMAIS TO WS-MAGNITUDE-CHECK
+002600           IF WS-MAGNITUDE-CHECK > 9
+002610              MOVE "N" TO WS-FLAG-ARGS-OK
+002620              MOVE "Quantidade de casas decimais excede o limite"
+002630                   TO WS-MSG-ERRO
+002640           END-IF
+002650        END-IF
+002660     END-IF.
+002670 2000-EXIT.
+002680     EXIT.
+002690
+002700*****************************************************************
+002710* 2100-CONFERIR-NUMERICO - CONFERE SE WS-CAMPO-NUM CONTEM SOMENTE
+002720* DIGITOS (E BRANCOS DE PREENCHIMENTO A DIREITA)
+002730*****************************************************************
+002740 2100-CONFERIR-NUMERICO.
+002750     MOVE "Y" TO WS-FLAG-CAMPO-OK
+002760     MOVE ZERO TO J
+002770     PERFORM VARYING J FROM 1 BY 1
+002780             UNTIL J > LENGTH OF WS-CAMPO-NUM
+002790        EVALUATE WS-CAMPO-NUM(J:1)
+002800           WHEN "0" THRU "9"
+002810              CONTINUE
+002820           WHEN SPACE
+002830              CONTINUE
+002840           WHEN OTHER
+002850              MOVE "N" TO WS-FLAG-CAMPO-OK
+002860        END-EVALUATE
+002870     END-PERFORM
+002880     IF WS-CAMPO-NUM = SPACES
+002890        MOVE "N" TO WS-FLAG-CAMPO-OK
+002900     END-IF.
+002910 2100-EXIT.
+002920     EXIT.
+002930
+002940*****************************************************************
+002950* 3000-INCLUIR - GRAVA A NOVA COTACAO DIRETO PELA CHAVE; O PROPRIO
+002960* WRITE ACUSA, VIA INVALID KEY, SE A MOEDA JA EXISTE NESTA DATA
+002970*****************************************************************
+002980 3000-INCLUIR.
+002990     MOVE "N" TO WS-FLAG-DUPLICADA
+003000     OPEN I-O MOEDAS
+003010     IF NOT FS-MOEDAS-OK
+003020        IF FS-MOEDAS-NAO-EXISTE
+003030           OPEN OUTPUT MOEDAS
+003040           CLOSE MOEDAS
+003050           OPEN I-O MOEDAS
+003060        ELSE
+003070           DISPLAY "ERRO: Falha ao abrir o arquivo de cotacoes "
+003080                   "(status " WS-FS-MOEDAS ")."
+003090           MOVE 5 TO RETURN-CODE
+003100           STOP RUN
+003110        END-IF
+003120     END-IF
+003130
+003140     MOVE WS-ARG-COD       TO COD-MOEDA
+003150     MOVE WS-ARG-INT       TO INT-PARTE
+003160     MOVE WS-ARG-FRAC      TO FRAC-PARTE
+003170     MOVE WS-DATA-VIGENCIA TO DATA-EFETIVA
+003180     MOVE "A"              TO STATUS-MOEDA
+003190     MOVE WS-QTD-DECIMAIS  TO QTD-DECIMAIS
+003200     WRITE MOEDA-REG
+003210        INVALID KEY
+003220           MOVE "Y" TO WS-FLAG-DUPLICADA
+003230     END-WRITE
+003240     CLOSE MOEDAS
+003250
+003260     IF MOEDA-DUPLICADA
+003270        DISPLAY "ERRO: Moeda ja cadastrada nesta data: "
+003280                WS-ARG-COD
+003290        MOVE 3 TO RETURN-CODE
+003300     ELSE
+003310        DISPLAY "Cotacao incluida com sucesso: " WS-ARG-COD
+003320        MOVE 0 TO RETURN-CODE
+003330     END-IF.
+003340 3000-EXIT.
+003350     EXIT.
+003360
+003370*****************************************************************
+003380* 4000-ALTERAR - DESPACHA PARA UPDATE (UMA UNICA COTACAO, PELA
+003390* CHAVE COD-MOEDA/DATA-EFETIVA) OU DEACTIVATE (TODAS AS DATAS DE
+003400* VIGENCIA CADASTRADAS PARA A MOEDA)
+003410*****************************************************************
+003420 4000-ALTERAR.
+003430     IF WS-ARG-OPERACAO = "UPDATE"
+003440        PERFORM 4200-ALTERAR-UPDATE THRU 4200-EXIT
+003450     ELSE
+003460        PERFORM 4300-ALTERAR-DEACTIVATE THRU 4300-EXIT
+003470     END-IF.
+003480 4000-EXIT.
+003490     EXIT.
+003500
+003510*****************************************************************
+003520* 4200-ALTERAR-UPDATE - LE A COTACAO PELA CHAVE COD-MOEDA/
+003530* DATA-EFETIVA E REGRAVA COM OS NOVOS VALORES
+003540*****************************************************************
+003550 4200-ALTERAR-UPDATE.
+003560     MOVE "N" TO WS-FLAG-ENCONTRADA
+003570     OPEN I-O MOEDAS
+003580     IF FS-MOEDAS-OK
+003590        MOVE WS-ARG-COD       TO COD-MOEDA
+003600        MOVE WS-DATA-VIGENCIA TO DATA-EFETIVA
+003610        READ MOEDAS
+003620           INVALID KEY
+003630              CONTINUE
+003640           NOT INVALID KEY
+003650              MOVE "Y"             TO WS-FLAG-ENCONTRADA
+003660              MOVE WS-ARG-INT      TO INT-PARTE
+003670              MOVE WS-ARG-FRAC     TO FRAC-PARTE
+003680              MOVE WS-QTD-DECIMAIS TO QTD-DECIMAIS
+003690              REWRITE MOEDA-REG
+003700        END-READ
+003710        CLOSE MOEDAS
+003720     ELSE
+003730        IF NOT FS-MOEDAS-NAO-EXISTE
+003740           DISPLAY "ERRO: Falha ao abrir o arquivo de cotacoes "
+003750                   "(status " WS-FS-MOEDAS ")."
+003760           MOVE 5 TO RETURN-CODE
+003770           STOP RUN
+003780        END-IF
+003790     END-IF
+003800
+003810     IF MOEDA-ENCONTRADA
+003820        DISPLAY "Cotacao atualizada com sucesso: " WS-ARG-COD
+003830        MOVE 0 TO RETURN-CODE
+003840     ELSE
+003850        DISPLAY "ERRO: Cotacao nao encontrada: " WS-ARG-COD
+003860        MOVE 4 TO RETURN-CODE
+003870     END-IF.
+003880 4200-EXIT.
+003890     EXIT.
+003900
+003910*****************************************************************
+003920* 4300-ALTERAR-DEACTIVATE - POSICIONA NA PRIMEIRA DATA DE VIGENCIA
+003930* CADASTRADA PARA A MOEDA E REGRAVA EM SEQUENCIA TODAS AS DATAS
+003940* SEGUINTES DA MESMA MOEDA, MARCANDO-AS COMO INATIVAS
+003950*****************************************************************
+003960 4300-ALTERAR-DEACTIVATE.
+003970     MOVE "N" TO WS-FLAG-ENCONTRADA
+003980     MOVE "N" TO WS-EOF-MOEDAS
+003990     OPEN I-O MOEDAS
+004000     IF FS-MOEDAS-OK
+004010        MOVE WS-ARG-COD TO COD-MOEDA
+004020        MOVE ZEROS      TO DATA-EFETIVA
+004030        START MOEDAS KEY IS NOT LESS THAN MOEDAS-CHAVE
+004040           INVALID KEY
+004050              MOVE "Y" TO WS-EOF-MOEDAS
+004060        END-START
+004070        PERFORM UNTIL FIM-MOEDAS
+004080           READ MOEDAS NEXT RECORD
+004090              AT END
+004100                 MOVE "Y" TO WS-EOF-MOEDAS
+004110              NOT AT END
+004120                 IF COD-MOEDA = WS-ARG-COD
+004130                    MOVE "Y" TO WS-FLAG-ENCONTRADA
+004140                    MOVE "I" TO STATUS-MOEDA
+004150                    REWRITE MOEDA-REG
+004160                 ELSE
+004170                    MOVE "Y" TO WS-EOF-MOEDAS
+004180                 END-IF
+004190           END-READ
+004200        END-PERFORM
+004210        CLOSE MOEDAS
+004220     ELSE
+004230        IF NOT FS-MOEDAS-NAO-EXISTE
+004240           DISPLAY "ERRO: Falha ao abrir o arquivo de cotacoes "
+004250                   "(status " WS-FS-MOEDAS ")."
+004260           MOVE 5 TO RETURN-CODE
+004270           STOP RUN
+004280        END-IF
+004290     END-IF
+004300
+004310     IF MOEDA-ENCONTRADA
+004320        DISPLAY "Cotacao atualizada com sucesso: " WS-ARG-COD
+004330        MOVE 0 TO RETURN-CODE
+004340     ELSE
+004350        DISPLAY "ERRO: Cotacao nao encontrada: " WS-ARG-COD
+004360        MOVE 4 TO RETURN-CODE
+004370     END-IF.
+004380 4300-EXIT.
+004390     EXIT.
